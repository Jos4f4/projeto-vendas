@@ -13,33 +13,520 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT VENDAS-FILE
+               ASSIGN TO "VENDAS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-VENDAS-STATUS.
+
+           SELECT VENDAS-ENTRADA
+               ASSIGN TO "VENDAS-ENTRADA.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-ENT-STATUS.
+
+           SELECT REJEITADOS-FILE
+               ASSIGN TO "REJEITADOS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-REJ-STATUS.
+
+           SELECT PRODUTOS-FILE
+               ASSIGN TO "PRODUTOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PROD-CODIGO
+               FILE STATUS IS WRK-PROD-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-CKPT-STATUS.
+
        DATA                DIVISION.
+       FILE                SECTION.
+       FD  VENDAS-FILE.
+       01  REG-VENDA.
+           05 REG-VENDA-DATA         PIC 9(08).
+           05 REG-VENDA-COD-PROD     PIC X(10).
+           05 REG-VENDA-PRODUTO      PIC X(30).
+           05 REG-VENDA-VALOR        PIC 9(05)V99.
+
+       FD  VENDAS-ENTRADA.
+       01  REG-ENTRADA.
+           05 ENT-COD-PRODUTO        PIC X(10).
+           05 ENT-VALOR              PIC 9(05)V99.
+
+       FD  REJEITADOS-FILE.
+       01  REG-REJEITADO.
+           05 REJ-DATA               PIC 9(08).
+           05 REJ-COD-PRODUTO        PIC X(10).
+           05 REJ-VALOR              PIC 9(05)V99.
+           05 REJ-MOTIVO             PIC X(40).
+
+       FD  PRODUTOS-FILE.
+       01  REG-PRODUTO-MESTRE.
+           05 PROD-CODIGO            PIC X(10).
+           05 PROD-DESCRICAO         PIC X(30).
+           05 PROD-PRECO             PIC 9(05)V99.
+
+       FD  CHECKPOINT-FILE.
+       01  REG-CHECKPOINT.
+           05 CKPT-VENDAS-ACUM       PIC 9(09)V99.
+           05 CKPT-PROD-ACUM         PIC 9(07)V99.
+           05 CKPT-ULT-COD-PROD      PIC X(10).
+           05 CKPT-ULT-DATA          PIC 9(08).
+           05 CKPT-CONT-TRANS        PIC 9(07).
+
        WORKING-STORAGE     SECTION.
        77 WRK-PRODUTO PIC X(30) VALUE SPACES.
        77 WRK-VALOR PIC 9(05)V99 VALUE ZEROS.
-       77 WRK-VENDAS-ACUM PIC 9(06)V99 VALUE ZEROS.
-       77 WRK-PROD-ACUM PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-VENDAS-ACUM PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-PROD-ACUM PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-VENDAS-LIMITE PIC 9(09)V99 VALUE 999999999,99.
+       77 WRK-PROD-LIMITE PIC 9(07)V99 VALUE 9999999,00.
+       77 WRK-VENDAS-TESTE PIC 9(10)V99 VALUE ZEROS.
+       77 WRK-OVERFLOW PIC X(01) VALUE "N".
+       77 WRK-VENDAS-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-ENT-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-REJ-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-PROD-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-CKPT-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-CONT-TRANS PIC 9(07) VALUE ZEROS.
+       77 WRK-COD-PRODUTO PIC X(10) VALUE SPACES.
+       77 WRK-MODO-BATCH PIC X(01) VALUE "N".
+       77 WRK-FIM-ARQUIVO PIC X(01) VALUE "N".
+       77 WRK-FIM-RECONSTRUCAO PIC X(01) VALUE "N".
+       77 WRK-ENTRADA-OK PIC X(01) VALUE "N".
+       77 WRK-ENCERRAR PIC X(01) VALUE "N".
+       77 WRK-RESP-ENCERRAR PIC X(01) VALUE "N".
+       77 WRK-MESTRE-OK PIC X(01) VALUE "N".
+       77 WRK-PRODUTO-VALIDO PIC X(01) VALUE "N".
+       77 WRK-VALOR-VALIDO PIC X(01) VALUE "N".
+       77 WRK-VALOR-TETO PIC 9(05)V99 VALUE 50000,00.
+       77 WRK-MOTIVO-REJ PIC X(40) VALUE SPACES.
+       77 WRK-DATA-TRANSACAO PIC 9(08) VALUE ZEROS.
+       77 WRK-ACHOU PIC X(01) VALUE "N".
+       77 WRK-VALOR-DO-MESTRE PIC X(01) VALUE "N".
+       77 WRK-TAB-PROD-QTDE PIC 9(04) VALUE ZEROS.
+       77 WRK-TAB-DATA-QTDE PIC 9(04) VALUE ZEROS.
+
+       01 WRK-TAB-PRODUTOS.
+           05 WRK-TAB-PROD-ITEM OCCURS 500 TIMES
+                   INDEXED BY WRK-TAB-PROD-IDX.
+               10 TAB-PROD-DESC      PIC X(30).
+               10 TAB-PROD-QTD       PIC 9(07).
+               10 TAB-PROD-VALOR     PIC 9(09)V99.
+
+       01 WRK-TAB-DATAS.
+           05 WRK-TAB-DATA-ITEM OCCURS 100 TIMES
+                   INDEXED BY WRK-TAB-DATA-IDX.
+               10 TAB-DATA-VALOR-DATA PIC 9(08).
+               10 TAB-DATA-QTD         PIC 9(07).
+               10 TAB-DATA-VALOR       PIC 9(09)V99.
+
+       01 WRK-VENDAS-ACUM-ED PIC ZZZ.ZZZ.ZZ9,99.
+       01 WRK-PROD-ACUM-ED PIC Z.ZZZ.ZZ9,99.
+       01 WRK-SUBTOTAL-ED PIC ZZZ.ZZZ.ZZ9,99.
 
        PROCEDURE          DIVISION.
        0001-MAIN     SECTION.
+           OPEN INPUT PRODUTOS-FILE.
+           IF WRK-PROD-STATUS NOT EQUAL "00"
+               DISPLAY "AVISO: CADASTRO DE PRODUTOS INDISPONIVEL"
+               MOVE "N" TO WRK-MESTRE-OK
+           ELSE
+               MOVE "S" TO WRK-MESTRE-OK
+           END-IF.
+
+           PERFORM 0060-ABRIR-CHECKPOINT.
+
+           OPEN EXTEND VENDAS-FILE.
+           IF WRK-VENDAS-STATUS NOT EQUAL "00"
+               OPEN OUTPUT VENDAS-FILE
+               IF WRK-VENDAS-STATUS NOT EQUAL "00"
+                   DISPLAY "ERRO FATAL: NAO FOI POSSIVEL ABRIR "
+                           "VENDAS.DAT - STATUS: " WRK-VENDAS-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+
+           OPEN INPUT VENDAS-ENTRADA.
+           IF WRK-ENT-STATUS EQUAL "00"
+               MOVE "S" TO WRK-MODO-BATCH
+               DISPLAY "MODO BATCH: LENDO DE VENDAS-ENTRADA.DAT"
+           ELSE
+               MOVE "N" TO WRK-MODO-BATCH
+           END-IF.
+
+           OPEN EXTEND REJEITADOS-FILE.
+           IF WRK-REJ-STATUS NOT EQUAL "00"
+               OPEN OUTPUT REJEITADOS-FILE
+               IF WRK-REJ-STATUS NOT EQUAL "00"
+                   DISPLAY "ERRO FATAL: NAO FOI POSSIVEL ABRIR "
+                           "REJEITADOS.DAT - STATUS: " WRK-REJ-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+
            PERFORM 0100-INICIALIZE.
-           PERFORM 0200-PROCESS UNTIL WRK-VALOR EQUAL 99999.
+           PERFORM 0200-PROCESS
+               UNTIL WRK-ENCERRAR EQUAL "S"
+                  OR WRK-FIM-ARQUIVO EQUAL "S".
            PERFORM 0300-FINISH.
+           PERFORM 0400-FECHAR-ARQUIVOS.
            STOP RUN.
 
+       0060-ABRIR-CHECKPOINT     SECTION.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WRK-CKPT-STATUS NOT EQUAL "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+               INITIALIZE REG-CHECKPOINT
+               WRITE REG-CHECKPOINT
+               IF WRK-CKPT-STATUS NOT EQUAL "00"
+                   DISPLAY "ERRO AO CRIAR CHECKPOINT.DAT - STATUS: "
+                           WRK-CKPT-STATUS
+               END-IF
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+           READ CHECKPOINT-FILE INTO REG-CHECKPOINT
+               AT END
+                   INITIALIZE REG-CHECKPOINT
+           END-READ.
+           IF CKPT-VENDAS-ACUM NOT EQUAL ZEROS
+                   OR CKPT-PROD-ACUM NOT EQUAL ZEROS
+               DISPLAY "RETOMANDO DE CHECKPOINT ANTERIOR - "
+                       "TRANSACAO " CKPT-CONT-TRANS
+           END-IF.
+           ACCEPT WRK-DATA-TRANSACAO FROM DATE YYYYMMDD.
+           PERFORM 0070-RECONSTRUIR-TABELAS.
+           DISPLAY "VENDAS ACUMULADAS HOJE: " WRK-VENDAS-ACUM.
+           DISPLAY "PRODUTOS ACUMULADOS HOJE: " WRK-PROD-ACUM.
+
+      * WRK-VENDAS-ACUM / WRK-PROD-ACUM / WRK-CONT-TRANS SAO
+      * RECALCULADOS A PARTIR DO CONTEUDO REAL DE VENDAS.DAT PARA A
+      * DATA DE HOJE, EM VEZ DE CONFIAR NO ULTIMO CHECKPOINT GRAVADO
+      * (QUE PODE ESTAR DEFASADO OU JA TER SIDO ZERADO POR UM
+      * ENCERRAMENTO NORMAL), PARA QUE OS TOTAIS SEMPRE BATAM COM OS
+      * SUBTOTAIS POR PRODUTO/DATA MONTADOS NA MESMA LEITURA.
+       0070-RECONSTRUIR-TABELAS     SECTION.
+           MOVE "N" TO WRK-FIM-RECONSTRUCAO.
+           MOVE ZEROS TO WRK-VENDAS-ACUM.
+           MOVE ZEROS TO WRK-PROD-ACUM.
+           MOVE ZEROS TO WRK-CONT-TRANS.
+           OPEN INPUT VENDAS-FILE.
+           IF WRK-VENDAS-STATUS EQUAL "00"
+               PERFORM UNTIL WRK-FIM-RECONSTRUCAO EQUAL "S"
+                   READ VENDAS-FILE
+                       AT END
+                           MOVE "S" TO WRK-FIM-RECONSTRUCAO
+                       NOT AT END
+                           IF REG-VENDA-DATA EQUAL WRK-DATA-TRANSACAO
+                               MOVE REG-VENDA-PRODUTO TO WRK-PRODUTO
+                               MOVE REG-VENDA-VALOR TO WRK-VALOR
+                               ADD WRK-VALOR TO WRK-VENDAS-ACUM
+                               ADD 1 TO WRK-PROD-ACUM
+                               ADD 1 TO WRK-CONT-TRANS
+                               PERFORM 0230-ATUALIZAR-TABELA-PRODUTO
+                               PERFORM 0240-ATUALIZAR-TABELA-DATA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE VENDAS-FILE
+           ELSE
+               DISPLAY "AVISO: NAO FOI POSSIVEL RECONSTRUIR "
+                       "SUBTOTAIS A PARTIR DE VENDAS.DAT"
+           END-IF.
+
+       0400-FECHAR-ARQUIVOS     SECTION.
+           CLOSE VENDAS-FILE.
+           CLOSE REJEITADOS-FILE.
+           IF WRK-MODO-BATCH EQUAL "S"
+               CLOSE VENDAS-ENTRADA
+           END-IF.
+           IF WRK-MESTRE-OK EQUAL "S"
+               CLOSE PRODUTOS-FILE
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
        0100-INICIALIZE         SECTION.
+           ACCEPT WRK-DATA-TRANSACAO FROM DATE YYYYMMDD.
+           MOVE "N" TO WRK-ENTRADA-OK.
+           PERFORM UNTIL WRK-ENTRADA-OK EQUAL "S"
+                   OR WRK-FIM-ARQUIVO EQUAL "S"
+               IF WRK-MODO-BATCH EQUAL "S"
+                   PERFORM 0105-LER-ENTRADA-BATCH
+               ELSE
+                   PERFORM 0110-LER-ENTRADA-TECLADO
+               END-IF
+
+               IF WRK-FIM-ARQUIVO NOT EQUAL "S"
+                   PERFORM 0130-VALIDAR-PRODUTO
+                   IF WRK-PRODUTO-VALIDO EQUAL "S"
+                       PERFORM 0140-VALIDAR-VALOR
+                       IF WRK-VALOR-VALIDO EQUAL "S"
+                           MOVE "S" TO WRK-ENTRADA-OK
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       0150-CONFIRMAR-ENCERRAR     SECTION.
+           DISPLAY "ENCERRAR? (S/N): ".
+           ACCEPT WRK-RESP-ENCERRAR.
+           IF WRK-RESP-ENCERRAR EQUAL "S" OR WRK-RESP-ENCERRAR
+                   EQUAL "s"
+               MOVE "S" TO WRK-ENCERRAR
+           END-IF.
+
+       0130-VALIDAR-PRODUTO     SECTION.
+           MOVE "N" TO WRK-PRODUTO-VALIDO.
+           MOVE "N" TO WRK-VALOR-DO-MESTRE.
+           IF WRK-MESTRE-OK NOT EQUAL "S"
+               MOVE WRK-COD-PRODUTO TO WRK-PRODUTO
+               MOVE "S" TO WRK-PRODUTO-VALIDO
+           ELSE
+               MOVE WRK-COD-PRODUTO TO PROD-CODIGO
+               READ PRODUTOS-FILE
+                   INVALID KEY
+                       DISPLAY "PRODUTO NAO CADASTRADO: "
+                               WRK-COD-PRODUTO
+                       MOVE "PRODUTO NAO CADASTRADO" TO
+                               WRK-MOTIVO-REJ
+                       PERFORM 0160-REGISTRAR-REJEITADO
+                   NOT INVALID KEY
+                       MOVE PROD-DESCRICAO TO WRK-PRODUTO
+                       IF WRK-MODO-BATCH NOT EQUAL "S"
+                           MOVE PROD-PRECO TO WRK-VALOR
+                           MOVE "S" TO WRK-VALOR-DO-MESTRE
+                       END-IF
+                       MOVE "S" TO WRK-PRODUTO-VALIDO
+               END-READ
+           END-IF.
+
+       0140-VALIDAR-VALOR     SECTION.
+           MOVE "N" TO WRK-VALOR-VALIDO.
+           IF WRK-VALOR EQUAL ZEROS
+               DISPLAY "VALOR INVALIDO (ZERO) PARA "
+                       WRK-COD-PRODUTO
+               MOVE "VALOR ZERADO" TO WRK-MOTIVO-REJ
+               PERFORM 0160-REGISTRAR-REJEITADO
+           ELSE
+               IF WRK-VALOR > WRK-VALOR-TETO
+                       AND WRK-VALOR-DO-MESTRE NOT EQUAL "S"
+                   DISPLAY "VALOR SUSPEITO PARA "
+                           WRK-COD-PRODUTO ": " WRK-VALOR
+                   MOVE "VALOR ACIMA DO LIMITE" TO WRK-MOTIVO-REJ
+                   PERFORM 0160-REGISTRAR-REJEITADO
+               ELSE
+                   MOVE "S" TO WRK-VALOR-VALIDO
+               END-IF
+           END-IF.
+
+       0160-REGISTRAR-REJEITADO     SECTION.
+           MOVE WRK-DATA-TRANSACAO TO REJ-DATA.
+           MOVE WRK-COD-PRODUTO TO REJ-COD-PRODUTO.
+           MOVE WRK-VALOR TO REJ-VALOR.
+           MOVE WRK-MOTIVO-REJ TO REJ-MOTIVO.
+           WRITE REG-REJEITADO.
+           IF WRK-REJ-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO GRAVAR REJEITADOS.DAT - STATUS: "
+                       WRK-REJ-STATUS
+           END-IF.
+
+       0105-LER-ENTRADA-BATCH     SECTION.
+           READ VENDAS-ENTRADA
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+               NOT AT END
+                   MOVE ENT-COD-PRODUTO TO WRK-COD-PRODUTO
+                   MOVE ENT-VALOR TO WRK-VALOR
+           END-READ.
+
+       0110-LER-ENTRADA-TECLADO     SECTION.
            DISPLAY "=-=-=-==-=-=-==-=-=-=-=-=-=-=-=".
-           DISPLAY "DIGITE O PRODUTO: ".
-           ACCEPT WRK-PRODUTO.
-           DISPLAY "DIGITE O VALOR: ".
-           ACCEPT WRK-VALOR.
+           DISPLAY "DIGITE O CODIGO DO PRODUTO: ".
+           ACCEPT WRK-COD-PRODUTO.
+           MOVE ZEROS TO WRK-VALOR.
+           IF WRK-MESTRE-OK NOT EQUAL "S"
+               DISPLAY "DIGITE O VALOR: "
+               ACCEPT WRK-VALOR
+           END-IF.
 
        0200-PROCESS       SECTION .
-           COMPUTE WRK-VENDAS-ACUM = WRK-VENDAS-ACUM + WRK-VALOR.
-           ADD 1 TO WRK-PROD-ACUM.
-           PERFORM 0100-INICIALIZE.
+           PERFORM 0210-VERIFICAR-OVERFLOW.
+           IF WRK-OVERFLOW EQUAL "S"
+               PERFORM 0900-ABORTAR-OVERFLOW
+           ELSE
+               COMPUTE WRK-VENDAS-ACUM = WRK-VENDAS-ACUM + WRK-VALOR
+               ADD 1 TO WRK-PROD-ACUM
+               MOVE WRK-DATA-TRANSACAO TO REG-VENDA-DATA
+               MOVE WRK-COD-PRODUTO TO REG-VENDA-COD-PROD
+               MOVE WRK-PRODUTO TO REG-VENDA-PRODUTO
+               MOVE WRK-VALOR TO REG-VENDA-VALOR
+               WRITE REG-VENDA
+               IF WRK-VENDAS-STATUS NOT EQUAL "00"
+                   DISPLAY "ERRO AO GRAVAR VENDAS.DAT - STATUS: "
+                           WRK-VENDAS-STATUS
+               END-IF
+               PERFORM 0230-ATUALIZAR-TABELA-PRODUTO
+               PERFORM 0240-ATUALIZAR-TABELA-DATA
+               ADD 1 TO WRK-CONT-TRANS
+               IF FUNCTION MOD(WRK-CONT-TRANS, 50) EQUAL 0
+                   PERFORM 0250-GRAVAR-CHECKPOINT
+               END-IF
+               IF WRK-MODO-BATCH NOT EQUAL "S"
+                   PERFORM 0150-CONFIRMAR-ENCERRAR
+               END-IF
+               IF WRK-ENCERRAR NOT EQUAL "S"
+                   PERFORM 0100-INICIALIZE
+               END-IF
+           END-IF.
+
+       0250-GRAVAR-CHECKPOINT     SECTION.
+           CLOSE CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+           END-READ.
+           MOVE WRK-VENDAS-ACUM TO CKPT-VENDAS-ACUM.
+           MOVE WRK-PROD-ACUM TO CKPT-PROD-ACUM.
+           MOVE WRK-COD-PRODUTO TO CKPT-ULT-COD-PROD.
+           MOVE WRK-DATA-TRANSACAO TO CKPT-ULT-DATA.
+           MOVE WRK-CONT-TRANS TO CKPT-CONT-TRANS.
+           REWRITE REG-CHECKPOINT.
+           IF WRK-CKPT-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO GRAVAR CHECKPOINT.DAT - STATUS: "
+                       WRK-CKPT-STATUS
+           ELSE
+               DISPLAY "CHECKPOINT GRAVADO APOS " WRK-CONT-TRANS
+                       " TRANSACOES"
+           END-IF.
+
+       0210-VERIFICAR-OVERFLOW     SECTION.
+           MOVE "N" TO WRK-OVERFLOW.
+           COMPUTE WRK-VENDAS-TESTE = WRK-VENDAS-ACUM + WRK-VALOR.
+           IF WRK-VENDAS-TESTE > WRK-VENDAS-LIMITE
+               MOVE "S" TO WRK-OVERFLOW
+           END-IF.
+           IF WRK-PROD-ACUM >= WRK-PROD-LIMITE
+               MOVE "S" TO WRK-OVERFLOW
+           END-IF.
+
+       0900-ABORTAR-OVERFLOW     SECTION.
+           MOVE "LIMITE DE ACUMULADO ATINGIDO" TO WRK-MOTIVO-REJ.
+           PERFORM 0160-REGISTRAR-REJEITADO.
+           DISPLAY "****************************************".
+           DISPLAY "ERRO FATAL: LIMITE DE ACUMULADO ATINGIDO".
+           DISPLAY "TRANSACAO REJEITADA - PRODUTO: "
+                   WRK-COD-PRODUTO " VALOR: " WRK-VALOR.
+           DISPLAY "ENCERRANDO O PROCESSAMENTO ANTES DO ".
+           DISPLAY "OVERFLOW SILENCIOSO DOS TOTAIS.".
+           DISPLAY "****************************************".
+           MOVE "S" TO WRK-ENCERRAR.
+           PERFORM 0300-FINISH.
+           PERFORM 0400-FECHAR-ARQUIVOS.
+           STOP RUN.
+
+       0230-ATUALIZAR-TABELA-PRODUTO     SECTION.
+           MOVE "N" TO WRK-ACHOU.
+           PERFORM VARYING WRK-TAB-PROD-IDX FROM 1 BY 1
+                   UNTIL WRK-TAB-PROD-IDX > WRK-TAB-PROD-QTDE
+               IF TAB-PROD-DESC(WRK-TAB-PROD-IDX) EQUAL WRK-PRODUTO
+                   ADD 1 TO TAB-PROD-QTD(WRK-TAB-PROD-IDX)
+                   ADD WRK-VALOR TO TAB-PROD-VALOR(WRK-TAB-PROD-IDX)
+                   MOVE "S" TO WRK-ACHOU
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF WRK-ACHOU EQUAL "N"
+               IF WRK-TAB-PROD-QTDE < 500
+                   ADD 1 TO WRK-TAB-PROD-QTDE
+                   MOVE WRK-PRODUTO TO
+                           TAB-PROD-DESC(WRK-TAB-PROD-QTDE)
+                   MOVE 1 TO TAB-PROD-QTD(WRK-TAB-PROD-QTDE)
+                   MOVE WRK-VALOR TO
+                           TAB-PROD-VALOR(WRK-TAB-PROD-QTDE)
+               ELSE
+                   DISPLAY "AVISO: TABELA DE PRODUTOS CHEIA - "
+                           "SUBTOTAL PODE ESTAR INCOMPLETO"
+               END-IF
+           END-IF.
+
+       0240-ATUALIZAR-TABELA-DATA     SECTION.
+           MOVE "N" TO WRK-ACHOU.
+           PERFORM VARYING WRK-TAB-DATA-IDX FROM 1 BY 1
+                   UNTIL WRK-TAB-DATA-IDX > WRK-TAB-DATA-QTDE
+               IF TAB-DATA-VALOR-DATA(WRK-TAB-DATA-IDX) EQUAL
+                       WRK-DATA-TRANSACAO
+                   ADD 1 TO TAB-DATA-QTD(WRK-TAB-DATA-IDX)
+                   ADD WRK-VALOR TO TAB-DATA-VALOR(WRK-TAB-DATA-IDX)
+                   MOVE "S" TO WRK-ACHOU
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF WRK-ACHOU EQUAL "N"
+               IF WRK-TAB-DATA-QTDE < 100
+                   ADD 1 TO WRK-TAB-DATA-QTDE
+                   MOVE WRK-DATA-TRANSACAO TO
+                           TAB-DATA-VALOR-DATA(WRK-TAB-DATA-QTDE)
+                   MOVE 1 TO TAB-DATA-QTD(WRK-TAB-DATA-QTDE)
+                   MOVE WRK-VALOR TO
+                           TAB-DATA-VALOR(WRK-TAB-DATA-QTDE)
+               ELSE
+                   DISPLAY "AVISO: TABELA DE DATAS CHEIA - "
+                           "FECHAMENTO PODE ESTAR INCOMPLETO"
+               END-IF
+           END-IF.
 
        0300-FINISH        SECTION.
+           MOVE WRK-VENDAS-ACUM TO WRK-VENDAS-ACUM-ED.
+           MOVE WRK-PROD-ACUM TO WRK-PROD-ACUM-ED.
            DISPLAY "========================================".
-           DISPLAY "TOTAL DE VENDAS: " WRK-VENDAS-ACUM.
-           DISPLAY "TOTAL DE PRODUTOS: " WRK-PROD-ACUM.
+           DISPLAY "TOTAL DE VENDAS: " WRK-VENDAS-ACUM-ED.
+           DISPLAY "TOTAL DE PRODUTOS: " WRK-PROD-ACUM-ED.
+           DISPLAY "========================================".
+           PERFORM 0310-RELATORIO-PRODUTOS.
+           DISPLAY "========================================".
+           PERFORM 0320-RELATORIO-FECHAMENTO-DIA.
+           PERFORM 0330-ENCERRAR-CHECKPOINT.
+
+       0330-ENCERRAR-CHECKPOINT     SECTION.
+           CLOSE CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+           END-READ.
+           INITIALIZE REG-CHECKPOINT.
+           REWRITE REG-CHECKPOINT.
+           IF WRK-CKPT-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ZERAR CHECKPOINT.DAT - STATUS: "
+                       WRK-CKPT-STATUS
+           END-IF.
+
+       0310-RELATORIO-PRODUTOS     SECTION.
+           DISPLAY "RELATORIO DE VENDAS POR PRODUTO".
+           DISPLAY "----------------------------------------".
+           PERFORM VARYING WRK-TAB-PROD-IDX FROM 1 BY 1
+                   UNTIL WRK-TAB-PROD-IDX > WRK-TAB-PROD-QTDE
+               MOVE TAB-PROD-VALOR(WRK-TAB-PROD-IDX) TO
+                       WRK-SUBTOTAL-ED
+               DISPLAY TAB-PROD-DESC(WRK-TAB-PROD-IDX)
+                       " QTD: " TAB-PROD-QTD(WRK-TAB-PROD-IDX)
+                       " TOTAL: " WRK-SUBTOTAL-ED
+           END-PERFORM.
+
+       0320-RELATORIO-FECHAMENTO-DIA     SECTION.
+           DISPLAY "FECHAMENTO DO DIA POR DATA".
+           DISPLAY "----------------------------------------".
+           PERFORM VARYING WRK-TAB-DATA-IDX FROM 1 BY 1
+                   UNTIL WRK-TAB-DATA-IDX > WRK-TAB-DATA-QTDE
+               MOVE TAB-DATA-VALOR(WRK-TAB-DATA-IDX) TO
+                       WRK-SUBTOTAL-ED
+               DISPLAY "DATA: "
+                       TAB-DATA-VALOR-DATA(WRK-TAB-DATA-IDX)
+                       " QTD: " TAB-DATA-QTD(WRK-TAB-DATA-IDX)
+                       " TOTAL: " WRK-SUBTOTAL-ED
+           END-PERFORM.
